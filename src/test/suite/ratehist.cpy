@@ -0,0 +1,24 @@
+      *>**
+      *>  Rate-history file record, keyed by currency + date
+      *>  (yyyymmdd), for month-end reconciliation.
+      *>
+      *>  This GnuCOBOL build has no indexed file handler, so the
+      *>  history file is organized line sequential and always
+      *>  opened EXTEND: each day's run appends one record per
+      *>  currency rather than rewriting in place. Readers (e.g.
+      *>  RATEVAR) scan for the record(s) matching the rh-key they
+      *>  want; a rerun for the same day simply appends a newer
+      *>  record for that key, which a reader picks up by taking the
+      *>  last match.
+      *>
+      *>  Written by RATESLOAD, read back by RATEVAR.
+      *>
+      *>  Use directly as the FD record, e.g.
+      *>      fd  rate-history-file.
+      *>          copy "ratehist.cpy".
+      *>**
+       01 rate-history-record.
+           05 rh-key.
+               10 rh-currency pic x(3).
+               10 rh-date     pic 9(8).
+           05 rh-rate pic 9(7)v9(8).
