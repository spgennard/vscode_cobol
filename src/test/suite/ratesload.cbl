@@ -0,0 +1,304 @@
+       >>SOURCE FORMAT FREE
+*>**
+*>  Batch program: RATESLOAD
+*>
+*>  Reads the day's ECB reference-rate CSV extract, logs its
+*>  sha3-256 checksum for the audit trail, parses it with
+*>  csv-ecb-rates and writes the parsed currency/rate pairs to a
+*>  sequential output file. Each rate is also appended (or, for a
+*>  same-day rerun, updated) to a rate-history file keyed by
+*>  currency and date, so month-end reconciliation can pull back any
+*>  historical rate without re-fetching or re-parsing that day's feed.
+*>
+*>  When ECBRATES.CSV can't be opened (the daily CSV feed URL has been
+*>  down before), this fails over to ECBRATES.XML -- the historical
+*>  reference-rate feed, already fetched to the same local filesystem
+*>  by the same job -- and parses today's rates out of it with
+*>  xml-ecb-rates instead. Everything downstream (checksum, parse,
+*>  write) works from the same ws-csv-buffer either way, so the rest
+*>  of this program doesn't need to know which source was actually
+*>  used that day.
+*>
+*>  This replaces the one-off "read file into l-buffer, then parse"
+*>  sequences that used to be hand-written per site.
+*>
+*>  @author Olegs Kunicins
+*>  @license LGPL-3.0
+*>**
+identification division.
+program-id. ratesload.
+environment division.
+configuration section.
+repository.
+    function csv-ecb-rates
+    function xml-ecb-rates
+    function sha3-256
+    function byte-length intrinsic
+    function trim intrinsic
+    function current-date intrinsic.
+input-output section.
+file-control.
+    select ecb-csv-file assign to "ECBRATES.CSV"
+        organization line sequential
+        file status is ws-csv-file-status.
+    select ecb-xml-file assign to "ECBRATES.XML"
+        organization line sequential
+        file status is ws-xml-file-status.
+    select rates-out-file assign to "RATESOUT.DAT"
+        organization line sequential
+        file status is ws-rates-file-status.
+    select audit-log-file assign to "RATESLOAD.LOG"
+        organization line sequential
+        file status is ws-log-file-status.
+    select rate-history-file assign to "RATEHIST.DAT"
+        organization line sequential
+        file status is ws-hist-file-status.
+data division.
+file section.
+fd  ecb-csv-file.
+    01 ecb-csv-record pic x(65536).
+fd  ecb-xml-file.
+    01 ecb-xml-record pic x(65536).
+fd  rates-out-file.
+    01 rates-out-record pic x(80).
+fd  audit-log-file.
+    01 audit-log-record pic x(132).
+fd  rate-history-file.
+    copy "ratehist.cpy".
+working-storage section.
+    78 ws-csv-max-length value 65536.
+    01 ws-csv-file-status pic x(2).
+        88 ws-csv-file-ok value "00".
+    01 ws-xml-file-status pic x(2).
+        88 ws-xml-file-ok value "00".
+    01 ws-rates-file-status pic x(2).
+        88 ws-rates-file-ok value "00".
+    01 ws-log-file-status pic x(2).
+        88 ws-log-file-ok value "00".
+    01 ws-hist-file-status pic x(2).
+        88 ws-hist-file-ok value "00".
+    01 ws-using-xml-flag pic x value "N".
+        88 ws-using-xml value "Y".
+    01 ws-source-name pic x(12) value "ECBRATES.CSV".
+    01 ws-csv-buffer pic x(65536).
+    01 ws-csv-length usage binary-long unsigned value 0.
+    01 ws-eof-flag pic x value "N".
+        88 ws-eof value "Y".
+    01 ws-abort-flag pic x value "N".
+        88 ws-abort value "Y".
+    01 ws-checksum-hex pic x(64).
+    01 ws-rate-list.
+        copy "ecbrates.cpy".
+    01 ws-rate-table based.
+        copy "ecbratetb.cpy".
+    01 ws-out-record.
+        05 ws-out-currency pic x(3).
+        05 filler pic x value ",".
+        05 ws-out-rate pic 9(7).9(8).
+    01 ws-timestamp.
+        05 ws-ts-date.
+            10 ws-ts-year pic 9(4).
+            10 filler pic x value "-".
+            10 ws-ts-month pic 9(2).
+            10 filler pic x value "-".
+            10 ws-ts-day pic 9(2).
+        05 filler pic x value space.
+        05 ws-ts-time.
+            10 ws-ts-hour pic 9(2).
+            10 filler pic x value ":".
+            10 ws-ts-minute pic 9(2).
+            10 filler pic x value ":".
+            10 ws-ts-second pic 9(2).
+    01 ws-current-date.
+        05 ws-cdt-year pic 9(4).
+        05 ws-cdt-month pic 9(2).
+        05 ws-cdt-day pic 9(2).
+    01 ws-current-time.
+        05 ws-cdt-hour pic 9(2).
+        05 ws-cdt-minute pic 9(2).
+        05 ws-cdt-second pic 9(2).
+    01 ws-today-yyyymmdd pic 9(8).
+procedure division.
+0000-main.
+    perform 1000-open-files
+    if not ws-abort
+        perform 2000-read-csv-file
+    end-if
+    if not ws-abort
+        perform 3000-checksum-and-log
+    end-if
+    if not ws-abort
+        perform 4000-parse-and-write-rates
+    end-if
+    perform 9000-close-files
+    goback.
+
+1000-open-files.
+    open input ecb-csv-file
+    if ws-csv-file-ok
+        move "N" to ws-using-xml-flag
+        move "ECBRATES.CSV" to ws-source-name
+    else
+        display "RATESLOAD: ECBRATES.CSV unavailable, status " ws-csv-file-status ", failing over to ECBRATES.XML"
+        open input ecb-xml-file
+        if not ws-xml-file-ok
+            display "RATESLOAD: unable to open ECBRATES.CSV or ECBRATES.XML, status " ws-xml-file-status
+            move 16 to return-code
+            goback
+        end-if
+        set ws-using-xml to true
+        move "ECBRATES.XML" to ws-source-name
+    end-if
+    open output rates-out-file
+    open extend audit-log-file
+    if not ws-log-file-ok
+        close audit-log-file
+        open output audit-log-file
+    end-if
+    open extend rate-history-file
+    if not ws-hist-file-ok
+        close rate-history-file
+        open output rate-history-file
+    end-if.
+
+2000-read-csv-file.
+    move 0 to ws-csv-length
+    move spaces to ws-csv-buffer
+    perform until ws-eof or ws-abort
+        if ws-using-xml
+            read ecb-xml-file
+                at end
+                    set ws-eof to true
+                not at end
+                    if ws-xml-file-ok
+                        perform 2110-append-xml-line
+                    else
+                        display "RATESLOAD: error reading ECBRATES.XML, status " ws-xml-file-status
+                        move 16 to return-code
+                        set ws-abort to true
+                    end-if
+            end-read
+        else
+            read ecb-csv-file
+                at end
+                    set ws-eof to true
+                not at end
+                    if ws-csv-file-ok
+                        perform 2100-append-csv-line
+                    else
+                        display "RATESLOAD: error reading ECBRATES.CSV, status " ws-csv-file-status
+                        move 16 to return-code
+                        set ws-abort to true
+                    end-if
+            end-read
+        end-if
+    end-perform.
+
+2100-append-csv-line.
+    *> FUNCTION TRIM strips both leading AND trailing spaces, but real
+    *> ECB rows end every line with a trailing ", " delimiter that
+    *> csv-ecb-rates relies on to flush the last field -- trimming it
+    *> away would silently drop the last currency column of every row,
+    *> so a single space is put back after the trimmed text below.
+    if ws-csv-length + byte-length(trim(ecb-csv-record)) + 2 <= ws-csv-max-length
+        move trim(ecb-csv-record)
+            to ws-csv-buffer(ws-csv-length + 1:)
+        add byte-length(trim(ecb-csv-record)) to ws-csv-length
+        add 1 to ws-csv-length
+        move space to ws-csv-buffer(ws-csv-length:1)
+        add 1 to ws-csv-length
+        move x"0a" to ws-csv-buffer(ws-csv-length:1)
+    else
+        display "RATESLOAD: ECBRATES.CSV exceeds " ws-csv-max-length " bytes, truncating"
+    end-if.
+
+2110-append-xml-line.
+    *> Unlike the CSV feed, xml-ecb-rates' tag scan doesn't depend on
+    *> a trailing delimiter surviving, so the line is just trimmed and
+    *> re-joined with a newline -- exact whitespace between tags
+    *> doesn't matter to that scan.
+    if ws-csv-length + byte-length(trim(ecb-xml-record)) + 1 <= ws-csv-max-length
+        move trim(ecb-xml-record)
+            to ws-csv-buffer(ws-csv-length + 1:)
+        add byte-length(trim(ecb-xml-record)) to ws-csv-length
+        add 1 to ws-csv-length
+        move x"0a" to ws-csv-buffer(ws-csv-length:1)
+    else
+        display "RATESLOAD: ECBRATES.XML exceeds " ws-csv-max-length " bytes, truncating"
+    end-if.
+
+3000-checksum-and-log.
+    move sha3-256(ws-csv-buffer(1:ws-csv-length)) to ws-checksum-hex
+    move function current-date(1:8) to ws-current-date
+    move function current-date(1:8) to ws-today-yyyymmdd
+    move function current-date(9:6) to ws-current-time
+    move ws-cdt-year to ws-ts-year
+    move ws-cdt-month to ws-ts-month
+    move ws-cdt-day to ws-ts-day
+    move ws-cdt-hour to ws-ts-hour
+    move ws-cdt-minute to ws-ts-minute
+    move ws-cdt-second to ws-ts-second
+    string ws-timestamp delimited by size
+           " RATESLOAD " delimited by size
+           ws-source-name delimited by size
+           " sha3-256=" delimited by size
+           ws-checksum-hex delimited by size
+           into audit-log-record
+    write audit-log-record
+    if not ws-log-file-ok
+        display "RATESLOAD: error writing RATESLOAD.LOG, status " ws-log-file-status
+        move 16 to return-code
+        set ws-abort to true
+    end-if
+    display "RATESLOAD: " ws-source-name " sha3-256=" ws-checksum-hex.
+
+4000-parse-and-write-rates.
+    if ws-using-xml
+        move xml-ecb-rates(ws-csv-buffer(1:ws-csv-length), ws-ts-date)
+            to ws-rate-list
+    else
+        move csv-ecb-rates(ws-csv-buffer(1:ws-csv-length)) to ws-rate-list
+    end-if
+    evaluate true
+    when ecb-rate-status-too-many-currencies
+        display "RATESLOAD: " ws-source-name " has more currencies than the table holds, rejecting feed"
+        move 20 to return-code
+    when ecb-rate-status-date-not-found
+        display "RATESLOAD: ECBRATES.XML has no Cube for today's date, rejecting feed"
+        move 20 to return-code
+    when other
+        set address of ws-rate-table to ecb-rate-table
+        perform varying ecb-rate-idx from 1 by 1
+                until ecb-rate-idx > ecb-rate-count or ws-abort
+            move ecb-currency(ecb-rate-idx) to ws-out-currency
+            move ecb-rate(ecb-rate-idx) to ws-out-rate
+            write rates-out-record from ws-out-record
+            if not ws-rates-file-ok
+                display "RATESLOAD: error writing RATESOUT.DAT, status " ws-rates-file-status
+                move 16 to return-code
+                set ws-abort to true
+            end-if
+            if not ws-abort
+                move ecb-currency(ecb-rate-idx) to rh-currency
+                move ws-today-yyyymmdd to rh-date
+                move ecb-rate(ecb-rate-idx) to rh-rate
+                write rate-history-record
+                if not ws-hist-file-ok
+                    display "RATESLOAD: error writing RATEHIST.DAT, status " ws-hist-file-status
+                    move 16 to return-code
+                    set ws-abort to true
+                end-if
+            end-if
+        end-perform
+    end-evaluate.
+
+9000-close-files.
+    if ws-using-xml
+        close ecb-xml-file
+    else
+        close ecb-csv-file
+    end-if
+    close rates-out-file
+    close audit-log-file
+    close rate-history-file.
+end program ratesload.
