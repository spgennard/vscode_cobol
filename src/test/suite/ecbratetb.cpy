@@ -0,0 +1,17 @@
+      *>**
+      *>  ECB exchange-rate table body, shared by csv-ecb-rates,
+      *>  xml-ecb-rates and ecb-rate-for-currency so the three agree
+      *>  on one layout instead of each declaring its own copy.
+      *>
+      *>  Include under an 01-level group, e.g.
+      *>      01 ws-ecb-rate-list [based].
+      *>          copy "ecbratetb.cpy".
+      *>**
+           copy "ecbmaxcur.cpy".
+
+           05 ecb-rate-count usage binary-long unsigned.
+           05 ecb-rate-entries occurs 1 to ecb-max-currencies times
+                                depending on ecb-rate-count
+                                indexed by ecb-rate-idx.
+               10 ecb-currency pic x(3).
+               10 ecb-rate     pic 9(7)v9(8).
