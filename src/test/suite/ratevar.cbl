@@ -0,0 +1,235 @@
+       >>SOURCE FORMAT FREE
+*>**
+*>  Batch program: RATEVAR
+*>
+*>  Reads today's and yesterday's rate-history records (written by
+*>  RATESLOAD into RATEHIST.DAT) for each currency, prints the delta
+*>  and percent move, and flags any currency that moved by more than
+*>  a configurable threshold, so a garbled or stale ECB feed is
+*>  caught by the job instead of by eyeballing two printouts.
+*>
+*>  The threshold is read from RATEVAR.CFG (first line, a percentage
+*>  such as "5.00"); if that file is missing a default of 5.00% is
+*>  used.
+*>
+*>  @author Olegs Kunicins
+*>  @license LGPL-3.0
+*>**
+identification division.
+program-id. ratevar.
+environment division.
+configuration section.
+repository.
+    function current-date intrinsic
+    function integer-of-date intrinsic
+    function date-of-integer intrinsic
+    function numval intrinsic.
+input-output section.
+file-control.
+    select rate-history-file assign to "RATEHIST.DAT"
+        organization line sequential
+        file status is ws-hist-file-status.
+    select threshold-file assign to "RATEVAR.CFG"
+        organization line sequential
+        file status is ws-cfg-file-status.
+    select report-file assign to "RATEVAR.RPT"
+        organization line sequential
+        file status is ws-rpt-file-status.
+data division.
+file section.
+fd  rate-history-file.
+    copy "ratehist.cpy".
+fd  threshold-file.
+    01 threshold-record pic x(20).
+fd  report-file.
+    01 report-record pic x(132).
+working-storage section.
+    copy "ecbmaxcur.cpy".
+    01 ws-hist-file-status pic x(2).
+        88 ws-hist-file-ok value "00".
+    01 ws-cfg-file-status pic x(2).
+        88 ws-cfg-file-ok value "00".
+    01 ws-rpt-file-status pic x(2).
+        88 ws-rpt-file-ok value "00".
+    01 ws-eof-flag pic x value "N".
+        88 ws-eof value "Y".
+    01 ws-abort-flag pic x value "N".
+        88 ws-abort value "Y".
+    01 ws-threshold-pct pic 9(3)v9(2) value 5.00.
+    01 ws-today-date pic 9(8).
+    01 ws-yesterday-date pic 9(8).
+    01 ws-today-integer usage binary-long.
+    01 ws-today-count usage binary-long unsigned value 0.
+    01 ws-today-rates.
+        05 ws-today-entry occurs 1 to 64 times
+                           depending on ws-today-count
+                           indexed by ws-today-idx.
+            10 ws-today-currency pic x(3).
+            10 ws-today-rate pic 9(7)v9(8).
+    01 ws-yesterday-count usage binary-long unsigned value 0.
+    01 ws-yesterday-rates.
+        05 ws-yesterday-entry occurs 1 to 64 times
+                               depending on ws-yesterday-count
+                               indexed by ws-yesterday-idx.
+            10 ws-yesterday-currency pic x(3).
+            10 ws-yesterday-rate pic 9(7)v9(8).
+    01 ws-match-idx usage binary-long unsigned.
+    01 ws-delta pic s9(7)v9(8).
+    01 ws-percent pic s9(5)v9(4).
+    01 ws-report-line.
+        05 rl-currency pic x(3).
+        05 filler pic x(2) value spaces.
+        05 rl-yesterday-rate pic z(6)9.9(8)-.
+        05 filler pic x(2) value spaces.
+        05 rl-today-rate pic z(6)9.9(8)-.
+        05 filler pic x(2) value spaces.
+        05 rl-delta pic z(6)9.9(8)-.
+        05 filler pic x(2) value spaces.
+        05 rl-percent pic z(4)9.9(4)- .
+        05 filler pic x(1) value space.
+        05 rl-flag pic x(28) value spaces.
+procedure division.
+0000-main.
+    perform 1000-initialize
+    perform 2000-build-rate-tables
+    perform 3000-write-variance-report
+    perform 9000-close-files
+    goback.
+
+1000-initialize.
+    move function current-date(1:8) to ws-today-date
+    move function integer-of-date(ws-today-date) to ws-today-integer
+    move function date-of-integer(ws-today-integer - 1) to ws-yesterday-date
+    perform 1100-read-threshold
+    open input rate-history-file
+    if not ws-hist-file-ok
+        display "RATEVAR: unable to open RATEHIST.DAT, status " ws-hist-file-status
+        move 16 to return-code
+        goback
+    end-if
+    open output report-file
+    if not ws-rpt-file-ok
+        display "RATEVAR: unable to open RATEVAR.RPT, status " ws-rpt-file-status
+        move 16 to return-code
+        goback
+    end-if.
+
+1100-read-threshold.
+    open input threshold-file
+    if ws-cfg-file-ok
+        read threshold-file
+            not at end
+                move function numval(threshold-record) to ws-threshold-pct
+        end-read
+        close threshold-file
+    end-if.
+
+2000-build-rate-tables.
+    perform until ws-eof
+        read rate-history-file
+            at end
+                set ws-eof to true
+            not at end
+                perform 2100-apply-history-record
+        end-read
+    end-perform.
+
+2100-apply-history-record.
+    evaluate true
+    when rh-date = ws-today-date
+        perform 2200-upsert-today
+    when rh-date = ws-yesterday-date
+        perform 2300-upsert-yesterday
+    end-evaluate.
+
+2200-upsert-today.
+    set ws-today-idx to 1
+    perform until ws-today-idx > ws-today-count
+               or ws-today-currency(ws-today-idx) = rh-currency
+        set ws-today-idx up by 1
+    end-perform
+    if ws-today-idx > ws-today-count
+       and ws-today-count < ecb-max-currencies
+        add 1 to ws-today-count
+        set ws-today-idx to ws-today-count
+        move rh-currency to ws-today-currency(ws-today-idx)
+    end-if
+    if ws-today-idx <= ws-today-count
+        move rh-rate to ws-today-rate(ws-today-idx)
+    end-if.
+
+2300-upsert-yesterday.
+    set ws-yesterday-idx to 1
+    perform until ws-yesterday-idx > ws-yesterday-count
+               or ws-yesterday-currency(ws-yesterday-idx) = rh-currency
+        set ws-yesterday-idx up by 1
+    end-perform
+    if ws-yesterday-idx > ws-yesterday-count
+       and ws-yesterday-count < ecb-max-currencies
+        add 1 to ws-yesterday-count
+        set ws-yesterday-idx to ws-yesterday-count
+        move rh-currency to ws-yesterday-currency(ws-yesterday-idx)
+    end-if
+    if ws-yesterday-idx <= ws-yesterday-count
+        move rh-rate to ws-yesterday-rate(ws-yesterday-idx)
+    end-if.
+
+3000-write-variance-report.
+    perform varying ws-today-idx from 1 by 1
+            until ws-today-idx > ws-today-count or ws-abort
+        perform 3100-find-yesterday-match
+        if ws-match-idx > 0
+            perform 3200-print-variance-line
+        else
+            move spaces to ws-report-line
+            move ws-today-currency(ws-today-idx) to rl-currency
+            move "no prior-day rate on file" to rl-flag
+            write report-record from ws-report-line
+            if not ws-rpt-file-ok
+                display "RATEVAR: error writing RATEVAR.RPT, status " ws-rpt-file-status
+                move 16 to return-code
+                set ws-abort to true
+            end-if
+        end-if
+    end-perform.
+
+3100-find-yesterday-match.
+    move 0 to ws-match-idx
+    perform varying ws-yesterday-idx from 1 by 1
+            until ws-yesterday-idx > ws-yesterday-count
+        if ws-yesterday-currency(ws-yesterday-idx)
+                = ws-today-currency(ws-today-idx)
+            move ws-yesterday-idx to ws-match-idx
+            exit perform
+        end-if
+    end-perform.
+
+3200-print-variance-line.
+    compute ws-delta =
+        ws-today-rate(ws-today-idx) - ws-yesterday-rate(ws-match-idx)
+    if ws-yesterday-rate(ws-match-idx) = 0
+        move 0 to ws-percent
+    else
+        compute ws-percent rounded =
+            ws-delta / ws-yesterday-rate(ws-match-idx) * 100
+    end-if
+    move spaces to ws-report-line
+    move ws-today-currency(ws-today-idx) to rl-currency
+    move ws-yesterday-rate(ws-match-idx) to rl-yesterday-rate
+    move ws-today-rate(ws-today-idx) to rl-today-rate
+    move ws-delta to rl-delta
+    move ws-percent to rl-percent
+    if ws-percent > ws-threshold-pct or ws-percent < - ws-threshold-pct
+        move "** MOVE EXCEEDS THRESHOLD **" to rl-flag
+    end-if
+    write report-record from ws-report-line
+    if not ws-rpt-file-ok
+        display "RATEVAR: error writing RATEVAR.RPT, status " ws-rpt-file-status
+        move 16 to return-code
+        set ws-abort to true
+    end-if.
+
+9000-close-files.
+    close rate-history-file
+    close report-file.
+end program ratevar.
