@@ -0,0 +1,39 @@
+      *>**
+      *>  Streaming-digest context, shared by sha3-256-init/-update/
+      *>  -final and sha3-512-init/-update/-final.
+      *>
+      *>  CALL "KECCAK" (used by sha3-256/sha3-512) takes the whole
+      *>  message in one shot and applies Keccak padding over its
+      *>  total byte length -- it exposes no way to carry permutation
+      *>  state across separate calls. Reimplementing the Keccak-f
+      *>  permutation here just to get true O(1)-memory streaming is
+      *>  out of reach without the KECCAK subprogram's own source, so
+      *>  this context instead buffers each chunk handed to -update
+      *>  into a heap scratch area (ALLOCATEd by sha3-*-init, up to
+      *>  sha3-ctx-max-length bytes -- see sha3ctxbuf.cpy) and
+      *>  -final simply calls the existing one-shot sha3-256/sha3-512
+      *>  function over what was buffered. A caller can still feed a
+      *>  file through in fixed-size blocks without first assembling
+      *>  one big l-buffer itself, and the digest produced is
+      *>  bit-for-bit identical to calling sha3-256/sha3-512 directly
+      *>  over the whole message.
+      *>
+      *>  The heap scratch area, not a per-caller WORKING-STORAGE
+      *>  buffer, is what holds sha3-ctx-max-length bytes, so
+      *>  declaring a context costs nothing until sha3-*-init actually
+      *>  allocates it. sha3-*-update returns non-zero once
+      *>  sha3-ctx-max-length is exceeded -- callers MUST check that
+      *>  return code on every call, since data past the cap is
+      *>  silently dropped rather than digested. The cap is still
+      *>  finite (by design -- see above), so it does not cover
+      *>  arbitrarily large settlement extracts; size it to the
+      *>  largest file you actually need to checksum in one context.
+      *>
+      *>  Declare in the caller's WORKING-STORAGE as, e.g.
+      *>      01 ws-digest-ctx.
+      *>          copy "sha3ctx.cpy".
+      *>  initialize it via sha3-256-init/sha3-512-init, then pass it
+      *>  by reference to -update for each chunk and -final once.
+      *>**
+       05 sha3-ctx-length usage binary-long unsigned.
+       05 sha3-ctx-buffer-ptr usage pointer.
