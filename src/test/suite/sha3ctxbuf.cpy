@@ -0,0 +1,10 @@
+      *>**
+      *>  Heap scratch buffer backing a streaming-digest context
+      *>  (sha3ctx.cpy). sha3-*-init ALLOCATEs one and remembers it in
+      *>  sha3-ctx-buffer-ptr; sha3-*-update/-final SET ADDRESS OF
+      *>  this record to that pointer before touching sha3-ctx-bytes.
+      *>  256 MiB -- see sha3ctx.cpy for why this is a finite cap
+      *>  rather than unbounded streaming.
+      *>**
+       01 sha3-ctx-scratch based.
+           05 sha3-ctx-bytes pic x(268435456).
