@@ -0,0 +1,10 @@
+      *>**
+      *>  Shared capacity constant for the ECB rate table
+      *>  (ecbratetb.cpy). Pulled in by ecbratetb.cpy itself for
+      *>  anything that builds the table, and can be copied standalone
+      *>  (e.g. RATEVAR's own day-over-day rate tables) by anything
+      *>  that just needs to agree on the same bound, so a future
+      *>  change to the table size can't update some copies and miss
+      *>  others.
+      *>**
+       78 ecb-max-currencies value 64.
