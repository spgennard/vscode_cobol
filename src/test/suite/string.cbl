@@ -206,6 +206,194 @@ procedure division using l-haystack, l-needle returning l-result.
     move substr-count(lower-case(l-haystack), lower-case(l-needle)) to l-result.
 end function substr-count-case.
 
+*>*
+*> Replace every non-overlapping occurrence of a substring.
+*> Case-sensitive.
+*>
+*> @param l-haystack String to search in
+*> @param l-needle String to search for
+*> @param l-replacement String to substitute in place of l-needle
+*> @return l-haystack with l-needle replaced by l-replacement, space
+*> padded. Result beyond substr-replace-max-length bytes is truncated.
+*>*
+identification division.
+function-id. substr-replace.
+environment division.
+configuration section.
+repository.
+    function length intrinsic
+    function byte-length intrinsic.
+data division.
+working-storage section.
+    78 substr-replace-max-length value 8192.
+    01 ws-haystack-len usage binary-long unsigned.
+    01 ws-needle-len usage binary-long unsigned.
+    01 haystack-idx usage index value 1.
+    01 needle-idx usage index value 1.
+    01 match-start usage binary-long unsigned value 0.
+    01 ws-out-len usage binary-long unsigned value 0.
+linkage section.
+    01 l-haystack pic x any length.
+    01 l-needle pic x any length.
+    01 l-replacement pic x any length.
+    01 l-result pic x(8192).
+procedure division using l-haystack, l-needle, l-replacement
+        returning l-result.
+    move spaces to l-result.
+    move 0 to ws-out-len.
+    compute ws-haystack-len = byte-length(l-haystack).
+    compute ws-needle-len = byte-length(l-needle).
+    if ws-haystack-len > substr-replace-max-length
+        move substr-replace-max-length to ws-haystack-len
+    end-if.
+    if ws-needle-len > substr-replace-max-length
+        move substr-replace-max-length to ws-needle-len
+    end-if.
+    if ws-needle-len = 0 or ws-haystack-len < ws-needle-len
+        if ws-haystack-len <= length(l-result)
+            move l-haystack(1:ws-haystack-len) to l-result(1:ws-haystack-len)
+        end-if
+        goback
+    end-if.
+    set haystack-idx to 1.
+    set needle-idx to 1.
+    move 0 to match-start.
+    perform until haystack-idx > ws-haystack-len
+        if l-haystack(haystack-idx:1) = l-needle(needle-idx:1)
+            if needle-idx = 1
+                set match-start to haystack-idx
+            end-if
+            if needle-idx = ws-needle-len
+                if ws-out-len + length(l-replacement) <= length(l-result)
+                    move l-replacement
+                        to l-result(ws-out-len + 1:length(l-replacement))
+                    add length(l-replacement) to ws-out-len
+                end-if
+                set needle-idx to 1
+                set haystack-idx up by 1
+            else
+                set needle-idx up by 1
+                set haystack-idx up by 1
+            end-if
+        else
+            if needle-idx > 1
+                if ws-out-len + 1 <= length(l-result)
+                    move l-haystack(match-start:1) to l-result(ws-out-len + 1:1)
+                    add 1 to ws-out-len
+                end-if
+                set haystack-idx to match-start
+                set haystack-idx up by 1
+            else
+                if ws-out-len + 1 <= length(l-result)
+                    move l-haystack(haystack-idx:1) to l-result(ws-out-len + 1:1)
+                    add 1 to ws-out-len
+                end-if
+                set haystack-idx up by 1
+            end-if
+            set needle-idx to 1
+        end-if
+    end-perform.
+end function substr-replace.
+
+*>*
+*> Replace every non-overlapping occurrence of a substring.
+*> Case-insensitive; l-replacement is inserted verbatim and the case
+*> of the untouched parts of l-haystack is preserved.
+*>
+*> @param l-haystack String to search in
+*> @param l-needle String to search for
+*> @param l-replacement String to substitute in place of l-needle
+*> @return l-haystack with l-needle replaced by l-replacement, space
+*> padded. Result beyond substr-replace-max-length bytes is truncated.
+*>*
+identification division.
+function-id. substr-replace-case.
+environment division.
+configuration section.
+repository.
+    function lower-case intrinsic
+    function length intrinsic
+    function byte-length intrinsic.
+data division.
+working-storage section.
+    78 substr-replace-max-length value 8192.
+    01 ws-haystack-lower pic x(8192).
+    01 ws-needle-lower pic x(8192).
+    01 ws-haystack-len usage binary-long unsigned.
+    01 ws-needle-len usage binary-long unsigned.
+    01 haystack-idx usage index value 1.
+    01 needle-idx usage index value 1.
+    01 match-start usage binary-long unsigned value 0.
+    01 ws-out-len usage binary-long unsigned value 0.
+linkage section.
+    01 l-haystack pic x any length.
+    01 l-needle pic x any length.
+    01 l-replacement pic x any length.
+    01 l-result pic x(8192).
+procedure division using l-haystack, l-needle, l-replacement
+        returning l-result.
+    move spaces to l-result.
+    move 0 to ws-out-len.
+    compute ws-haystack-len = byte-length(l-haystack).
+    compute ws-needle-len = byte-length(l-needle).
+    if ws-haystack-len > substr-replace-max-length
+        move substr-replace-max-length to ws-haystack-len
+    end-if.
+    if ws-needle-len > substr-replace-max-length
+        move substr-replace-max-length to ws-needle-len
+    end-if.
+    if ws-needle-len = 0 or ws-haystack-len < ws-needle-len
+        if ws-haystack-len <= length(l-result)
+            move l-haystack(1:ws-haystack-len) to l-result(1:ws-haystack-len)
+        end-if
+        goback
+    end-if.
+    move spaces to ws-haystack-lower.
+    move spaces to ws-needle-lower.
+    move function lower-case(l-haystack(1:ws-haystack-len))
+        to ws-haystack-lower(1:ws-haystack-len).
+    move function lower-case(l-needle(1:ws-needle-len))
+        to ws-needle-lower(1:ws-needle-len).
+    set haystack-idx to 1.
+    set needle-idx to 1.
+    move 0 to match-start.
+    perform until haystack-idx > ws-haystack-len
+        if ws-haystack-lower(haystack-idx:1) = ws-needle-lower(needle-idx:1)
+            if needle-idx = 1
+                set match-start to haystack-idx
+            end-if
+            if needle-idx = ws-needle-len
+                if ws-out-len + length(l-replacement) <= length(l-result)
+                    move l-replacement
+                        to l-result(ws-out-len + 1:length(l-replacement))
+                    add length(l-replacement) to ws-out-len
+                end-if
+                set needle-idx to 1
+                set haystack-idx up by 1
+            else
+                set needle-idx up by 1
+                set haystack-idx up by 1
+            end-if
+        else
+            if needle-idx > 1
+                if ws-out-len + 1 <= length(l-result)
+                    move l-haystack(match-start:1) to l-result(ws-out-len + 1:1)
+                    add 1 to ws-out-len
+                end-if
+                set haystack-idx to match-start
+                set haystack-idx up by 1
+            else
+                if ws-out-len + 1 <= length(l-result)
+                    move l-haystack(haystack-idx:1) to l-result(ws-out-len + 1:1)
+                    add 1 to ws-out-len
+                end-if
+                set haystack-idx up by 1
+            end-if
+            set needle-idx to 1
+        end-if
+    end-perform.
+end function substr-replace-case.
+
 *>*
 *> Generate SHA3-256 message digest
 *>
@@ -282,6 +470,319 @@ procedure division using l-buffer returning l-hex.
     end-perform.
 end function sha3-512.
 
+*>*
+*> Reset a streaming SHA3-256 digest context (see sha3ctx.cpy) so it
+*> is ready to accept chunks via sha3-256-update.
+*>
+*> @param l-ctx Streaming-digest context (copy "sha3ctx.cpy")
+*> @return 0
+*>*
+identification division.
+function-id. sha3-256-init.
+environment division.
+configuration section.
+data division.
+working-storage section.
+    copy "sha3ctxbuf.cpy".
+linkage section.
+    01 l-ctx.
+        copy "sha3ctx.cpy".
+    01 l-result usage binary-char unsigned value 0.
+procedure division using l-ctx returning l-result.
+    allocate sha3-ctx-scratch returning sha3-ctx-buffer-ptr.
+    move 0 to sha3-ctx-length.
+    move 0 to l-result.
+end function sha3-256-init.
+
+*>*
+*> Append one chunk of a large file (or message) to a streaming
+*> SHA3-256 digest context, so a caller can feed a file through in
+*> fixed-size blocks instead of assembling it in one l-buffer first.
+*>
+*> @param l-ctx Streaming-digest context, previously sha3-256-init'd
+*> @param l-chunk Next chunk of bytes to digest
+*> @return 0 if the chunk was buffered, 1 if the context's
+*>         sha3-ctx-max-length capacity was exceeded and the chunk
+*>         was dropped
+*>*
+identification division.
+function-id. sha3-256-update.
+environment division.
+configuration section.
+repository.
+    function byte-length intrinsic.
+data division.
+working-storage section.
+    78 sha3-ctx-max-length value 268435456.
+    copy "sha3ctxbuf.cpy".
+linkage section.
+    01 l-ctx.
+        copy "sha3ctx.cpy".
+    01 l-chunk pic x any length.
+    01 l-result usage binary-char unsigned value 0.
+procedure division using l-ctx, l-chunk returning l-result.
+    set address of sha3-ctx-scratch to sha3-ctx-buffer-ptr.
+    if sha3-ctx-length + byte-length(l-chunk) <= sha3-ctx-max-length
+        if byte-length(l-chunk) > 0
+            move l-chunk
+                to sha3-ctx-bytes(sha3-ctx-length + 1:byte-length(l-chunk))
+            add byte-length(l-chunk) to sha3-ctx-length
+        end-if
+        move 0 to l-result
+    else
+        move 1 to l-result
+    end-if.
+end function sha3-256-update.
+
+*>*
+*> Finish a streaming SHA3-256 digest and return the hex digest of
+*> everything buffered since sha3-256-init, identical to what
+*> sha3-256 would return for the whole message in one call.
+*>
+*> @param l-ctx Streaming-digest context fed via sha3-256-update
+*> @return 64 hexadecimal chars
+*>*
+identification division.
+function-id. sha3-256-final.
+environment division.
+configuration section.
+repository.
+    function sha3-256.
+data division.
+working-storage section.
+    copy "sha3ctxbuf.cpy".
+linkage section.
+    01 l-ctx.
+        copy "sha3ctx.cpy".
+    01 l-result pic x(64).
+procedure division using l-ctx returning l-result.
+    set address of sha3-ctx-scratch to sha3-ctx-buffer-ptr.
+    move sha3-256(sha3-ctx-bytes(1:sha3-ctx-length)) to l-result.
+    free sha3-ctx-buffer-ptr.
+end function sha3-256-final.
+
+*>*
+*> Reset a streaming SHA3-512 digest context (see sha3ctx.cpy) so it
+*> is ready to accept chunks via sha3-512-update.
+*>
+*> @param l-ctx Streaming-digest context (copy "sha3ctx.cpy")
+*> @return 0
+*>*
+identification division.
+function-id. sha3-512-init.
+environment division.
+configuration section.
+data division.
+working-storage section.
+    copy "sha3ctxbuf.cpy".
+linkage section.
+    01 l-ctx.
+        copy "sha3ctx.cpy".
+    01 l-result usage binary-char unsigned value 0.
+procedure division using l-ctx returning l-result.
+    allocate sha3-ctx-scratch returning sha3-ctx-buffer-ptr.
+    move 0 to sha3-ctx-length.
+    move 0 to l-result.
+end function sha3-512-init.
+
+*>*
+*> Append one chunk of a large file (or message) to a streaming
+*> SHA3-512 digest context, so a caller can feed a file through in
+*> fixed-size blocks instead of assembling it in one l-buffer first.
+*>
+*> @param l-ctx Streaming-digest context, previously sha3-512-init'd
+*> @param l-chunk Next chunk of bytes to digest
+*> @return 0 if the chunk was buffered, 1 if the context's
+*>         sha3-ctx-max-length capacity was exceeded and the chunk
+*>         was dropped
+*>*
+identification division.
+function-id. sha3-512-update.
+environment division.
+configuration section.
+repository.
+    function byte-length intrinsic.
+data division.
+working-storage section.
+    78 sha3-ctx-max-length value 268435456.
+    copy "sha3ctxbuf.cpy".
+linkage section.
+    01 l-ctx.
+        copy "sha3ctx.cpy".
+    01 l-chunk pic x any length.
+    01 l-result usage binary-char unsigned value 0.
+procedure division using l-ctx, l-chunk returning l-result.
+    set address of sha3-ctx-scratch to sha3-ctx-buffer-ptr.
+    if sha3-ctx-length + byte-length(l-chunk) <= sha3-ctx-max-length
+        if byte-length(l-chunk) > 0
+            move l-chunk
+                to sha3-ctx-bytes(sha3-ctx-length + 1:byte-length(l-chunk))
+            add byte-length(l-chunk) to sha3-ctx-length
+        end-if
+        move 0 to l-result
+    else
+        move 1 to l-result
+    end-if.
+end function sha3-512-update.
+
+*>*
+*> Finish a streaming SHA3-512 digest and return the hex digest of
+*> everything buffered since sha3-512-init, identical to what
+*> sha3-512 would return for the whole message in one call.
+*>
+*> @param l-ctx Streaming-digest context fed via sha3-512-update
+*> @return 128 hexadecimal chars
+*>*
+identification division.
+function-id. sha3-512-final.
+environment division.
+configuration section.
+repository.
+    function sha3-512.
+data division.
+working-storage section.
+    copy "sha3ctxbuf.cpy".
+linkage section.
+    01 l-ctx.
+        copy "sha3ctx.cpy".
+    01 l-result pic x(128).
+procedure division using l-ctx returning l-result.
+    set address of sha3-ctx-scratch to sha3-ctx-buffer-ptr.
+    move sha3-512(sha3-ctx-bytes(1:sha3-ctx-length)) to l-result.
+    free sha3-ctx-buffer-ptr.
+end function sha3-512-final.
+
+*>*
+*> Exclusive-or two bytes. Helper for hmac-sha3-256: this GnuCOBOL
+*> dialect has no bitwise intrinsic, so the xor is built from
+*> repeated divide-by-2/remainder, least significant bit first.
+*>
+*> @param l-byte-a Byte
+*> @param l-byte-b Byte
+*> @return l-byte-a xor l-byte-b
+*>*
+identification division.
+function-id. xor-byte.
+environment division.
+configuration section.
+repository. function mod intrinsic.
+data division.
+working-storage section.
+    01 ws-a usage binary-char unsigned.
+    01 ws-b usage binary-char unsigned.
+    01 ws-bit-a usage binary-char unsigned.
+    01 ws-bit-b usage binary-char unsigned.
+    01 ws-multiplier usage binary-short unsigned.
+linkage section.
+    01 l-byte-a usage binary-char unsigned.
+    01 l-byte-b usage binary-char unsigned.
+    01 l-result usage binary-char unsigned value 0.
+procedure division using l-byte-a, l-byte-b returning l-result.
+    move l-byte-a to ws-a.
+    move l-byte-b to ws-b.
+    move 0 to l-result.
+    move 1 to ws-multiplier.
+    perform 8 times
+        compute ws-bit-a = function mod(ws-a, 2)
+        compute ws-bit-b = function mod(ws-b, 2)
+        if ws-bit-a not = ws-bit-b
+            add ws-multiplier to l-result
+        end-if
+        compute ws-a = ws-a / 2
+        compute ws-b = ws-b / 2
+        compute ws-multiplier = ws-multiplier * 2
+    end-perform.
+end function xor-byte.
+
+*>*
+*> Generate an HMAC-SHA3-256 signature, so outbound API requests are
+*> signed from one shared place instead of every caller
+*> reimplementing the key-padding/inner-outer hash logic itself.
+*>
+*> @param l-key Shared secret key
+*> @param l-message Message to sign. Truncated at
+*> hmac-max-message-length (8192) bytes.
+*> @return 64 hexadecimal chars
+*>*
+identification division.
+function-id. hmac-sha3-256.
+environment division.
+configuration section.
+repository.
+    function sha3-256
+    function hex-to-byte
+    function xor-byte
+    function byte-length intrinsic.
+data division.
+working-storage section.
+    78 hmac-block-size value 136.
+    78 hmac-digest-size value 32.
+    78 hmac-max-message-length value 8192.
+    01 ws-idx usage index.
+    01 ws-msg-len usage binary-long unsigned.
+    01 ws-key-block pic x(136).
+    01 ws-key-hash pic x(64).
+    01 ws-ipad-key pic x(136).
+    01 ws-opad-key pic x(136).
+    01 ws-inner-hex pic x(64).
+    01 ws-inner-raw pic x(32).
+    01 ws-inner-input pic x(8328).
+    01 ws-outer-input pic x(168).
+    01 ws-byte-num usage binary-char unsigned.
+    01 ws-byte-char redefines ws-byte-num pic x.
+linkage section.
+    01 l-key pic x any length.
+    01 l-message pic x any length.
+    01 l-result pic x(64).
+procedure division using l-key, l-message returning l-result.
+    *> HMAC pads the key out to the block size with zero bytes, not
+    *> ASCII spaces -- an alphanumeric MOVE of l-key would space-fill
+    *> the remainder, so low-values is moved first and only the
+    *> actual key/hash bytes are copied over it.
+    move low-values to ws-key-block.
+    if byte-length(l-key) > hmac-block-size
+        move sha3-256(l-key) to ws-key-hash
+        perform varying ws-idx from 1 by 1 until ws-idx > hmac-digest-size
+            *> hex-to-byte returns a binary-char unsigned value --
+            *> MOVEing it straight into a pic x target would convert
+            *> the numeric value to its display representation rather
+            *> than copy the raw byte, so it is routed through a
+            *> numeric field REDEFINES'd as pic x instead (same fix
+            *> applied at every hex-to-byte/xor-byte call site below).
+            move hex-to-byte(ws-key-hash((ws-idx * 2) - 1:2)) to ws-byte-num
+            move ws-byte-char to ws-key-block(ws-idx:1)
+        end-perform
+    else
+        move l-key(1:byte-length(l-key))
+            to ws-key-block(1:byte-length(l-key))
+    end-if.
+    perform varying ws-idx from 1 by 1 until ws-idx > hmac-block-size
+        move xor-byte(ws-key-block(ws-idx:1), x"36") to ws-byte-num
+        move ws-byte-char to ws-ipad-key(ws-idx:1)
+        move xor-byte(ws-key-block(ws-idx:1), x"5c") to ws-byte-num
+        move ws-byte-char to ws-opad-key(ws-idx:1)
+    end-perform.
+    compute ws-msg-len = byte-length(l-message).
+    if ws-msg-len > hmac-max-message-length
+        move hmac-max-message-length to ws-msg-len
+    end-if.
+    move ws-ipad-key to ws-inner-input(1:hmac-block-size).
+    if ws-msg-len > 0
+        move l-message(1:ws-msg-len)
+            to ws-inner-input(hmac-block-size + 1:ws-msg-len)
+    end-if.
+    move sha3-256(ws-inner-input(1:hmac-block-size + ws-msg-len))
+        to ws-inner-hex.
+    perform varying ws-idx from 1 by 1 until ws-idx > hmac-digest-size
+        move hex-to-byte(ws-inner-hex((ws-idx * 2) - 1:2)) to ws-byte-num
+        move ws-byte-char to ws-inner-raw(ws-idx:1)
+    end-perform.
+    move ws-opad-key to ws-outer-input(1:hmac-block-size).
+    move ws-inner-raw to ws-outer-input(hmac-block-size + 1:hmac-digest-size).
+    move sha3-256(ws-outer-input(1:hmac-block-size + hmac-digest-size))
+        to l-result.
+end function hmac-sha3-256.
+
 *>*
 *> Convert urlencoded symbol into one byte.
 *>
@@ -329,12 +830,110 @@ procedure division using l-byte returning l-urlencoded.
     move byte-to-hex(l-byte) to l-urlencoded(2:2).
 end function byte-to-urlencoded.
 
+*>*
+*> Urlencode a whole string in one call, instead of every caller
+*> looping over byte-to-urlencoded itself.
+*>
+*> @param l-buffer String to encode
+*> @return Urlencoded string, space padded on the right. Input beyond
+*> url-string-max-length / 3 bytes is truncated.
+*>*
+identification division.
+function-id. url-encode-string.
+environment division.
+configuration section.
+repository.
+    function byte-to-urlencoded
+    function byte-length intrinsic
+    function length intrinsic.
+data division.
+working-storage section.
+    78 url-string-max-length value 4096.
+    01 ws-in-idx usage index.
+    01 ws-out-len usage binary-long unsigned value 0.
+linkage section.
+    01 l-buffer pic x any length.
+    01 l-result pic x(4096).
+procedure division using l-buffer returning l-result.
+    move spaces to l-result.
+    move 0 to ws-out-len.
+    perform varying ws-in-idx from 1 by 1
+            until ws-in-idx > byte-length(l-buffer)
+               or ws-out-len + 3 > length(l-result)
+        move byte-to-urlencoded(l-buffer(ws-in-idx:1))
+            to l-result(ws-out-len + 1:3)
+        add 3 to ws-out-len
+    end-perform.
+end function url-encode-string.
+
+*>*
+*> Decode a whole urlencoded string in one call, instead of every
+*> caller looping over urlencoded-to-byte itself.
+*>
+*> @param l-buffer Urlencoded string, made up of %xx triplets
+*> @return Decoded string, space padded on the right. Input beyond
+*> url-string-max-length bytes is truncated.
+*>*
+identification division.
+function-id. url-decode-string.
+environment division.
+configuration section.
+repository.
+    function urlencoded-to-byte
+    function byte-length intrinsic
+    function length intrinsic.
+data division.
+working-storage section.
+    78 url-string-max-length value 4096.
+    01 ws-in-idx usage binary-long unsigned.
+    01 ws-out-len usage binary-long unsigned value 0.
+    01 ws-byte-num usage binary-char unsigned.
+    01 ws-byte-char redefines ws-byte-num pic x.
+linkage section.
+    01 l-buffer pic x any length.
+    01 l-result pic x(4096).
+procedure division using l-buffer returning l-result.
+    move spaces to l-result.
+    move 0 to ws-out-len.
+    move 1 to ws-in-idx.
+    *> A real percent-encoded string mixes literal bytes with %XX
+    *> escapes -- only a "%" followed by two more bytes is an escape;
+    *> everything else (including a trailing bare "%") passes through
+    *> as a single literal byte so offsets never desync from the
+    *> actual triplet boundaries.
+    perform until ws-in-idx > byte-length(l-buffer)
+               or ws-out-len >= length(l-result)
+        if l-buffer(ws-in-idx:1) = "%"
+           and ws-in-idx + 2 <= byte-length(l-buffer)
+            add 1 to ws-out-len
+            *> urlencoded-to-byte returns a binary-char unsigned value
+            *> -- MOVEing it straight into a pic x target would
+            *> convert the numeric value to its display
+            *> representation rather than copy the raw byte, so it is
+            *> routed through a numeric field REDEFINES'd as pic x.
+            move urlencoded-to-byte(l-buffer(ws-in-idx:3)) to ws-byte-num
+            move ws-byte-char to l-result(ws-out-len:1)
+            add 3 to ws-in-idx
+        else
+            add 1 to ws-out-len
+            move l-buffer(ws-in-idx:1) to l-result(ws-out-len:1)
+            add 1 to ws-in-idx
+        end-if
+    end-perform.
+end function url-decode-string.
+
 *>*
 *> Convert ECB exchange rates in CSV format to the list of currency-rate pairs.
 *> https://www.ecb.europa.eu/stats/policy_and_exchange_rates/euro_reference_exchange_rates/html/index.en.html
 *>
-*> @param l-byte CSV string
-*> @return Urlencoded symbol Pointer to the list of 64 [pic x(3), pic 9(7)V9(8)] elements
+*> The header row determines how many currencies are in the list.
+*> If the feed has more columns than the table can hold, parsing
+*> stops and ecb-rate-status-too-many-currencies is set rather than
+*> running the table index past its bound.
+*>
+*> @param l-csv CSV string
+*> @return l-list ecb-rate-status (0 ok, 1 too many currencies) and a
+*> pointer to the list of up to 64 [pic x(3), pic 9(7)V9(8)] elements
 *>*
 identification division.
 function-id. csv-ecb-rates.
@@ -348,38 +947,45 @@ working-storage section.
     01 ws-field pic x(32).
     01 ws-csv-pointer usage binary-long unsigned.
     01 ws-field-pointer usage binary-long unsigned.
-    01 ws-list.
-        05 ws-rates occurs 64 times indexed by ws-rates-idx.
-            10 ws-currency pic x(3).
-            10 ws-rate pic 9(7)V9(8).
+    01 ws-ecb-rate-list.
+        copy "ecbratetb.cpy".
 linkage section.
     01 l-csv pic x any length.
     01 l-list.
-        05 l-rates usage pointer.
+        copy "ecbrates.cpy".
 procedure division using l-csv returning l-list.
-    set l-rates to address of ws-list.
+    initialize l-list.
+    set ecb-rate-status-ok to true.
+    set ecb-rate-table to address of ws-ecb-rate-list.
+    move 0 to ecb-rate-count.
     move 1 to ws-csv-pointer, ws-field-pointer.
-    set ws-rates-idx to 1.
+    set ecb-rate-idx to 1.
     set ws-header-idx to 0.
     move SPACES to ws-field.
     move 1 to ws-header.
     perform until ws-csv-pointer > byte-length(l-csv)
+               or ecb-rate-status-too-many-currencies
         evaluate TRUE
         when l-csv(ws-csv-pointer:2) = ", "
-            if ws-rates-idx > 1
+            if ecb-rate-idx > 1
+                if ecb-rate-idx - 1 > ecb-max-currencies
+                    set ecb-rate-status-too-many-currencies to true
+                    exit perform
+                end-if
                 if ws-header = 1
-                    move ws-field to ws-currency(ws-rates-idx - 1)
+                    move ws-field to ecb-currency(ecb-rate-idx - 1)
+                    compute ecb-rate-count = ecb-rate-idx - 1
                 else
-                    move ws-field to ws-rate(ws-rates-idx - 1)
+                    move ws-field to ecb-rate(ecb-rate-idx - 1)
                 end-if
             end-if
-            set ws-rates-idx up by 1
+            set ecb-rate-idx up by 1
             move SPACES to ws-field
             move 1 to ws-field-pointer
             add 2 to ws-csv-pointer
         when l-csv(ws-csv-pointer:1) = x"0a"
             move 0 to ws-header
-            set ws-rates-idx to 1
+            set ecb-rate-idx to 1
             add 1 to ws-csv-pointer
         when other
            move l-csv(ws-csv-pointer:1) to ws-field(ws-field-pointer:1)
@@ -387,3 +993,164 @@ procedure division using l-csv returning l-list.
         end-evaluate
     end-perform.
 end function csv-ecb-rates.
+
+*>*
+*> Convert ECB exchange rates in the historical reference-rate XML
+*> feed format to the same list of currency-rate pairs csv-ecb-rates
+*> produces, so the daily loader can fail over to the XML feed
+*> without any downstream program needing to know which source
+*> format actually got used that day.
+*> https://www.ecb.europa.eu/stats/policy_and_exchange_rates/euro_reference_exchange_rates/html/index.en.html
+*>
+*> Unlike the daily CSV extract, the historical feed is a time series
+*> with one <Cube time="yyyy-mm-dd"> block per date, each holding that
+*> date's <Cube currency="xxx" rate="9.9999"/> children, and the same
+*> currency codes repeating across thousands of dates. Only the
+*> currency/rate pairs inside the block whose time="..." matches
+*> l-date are collected; everything before that block, and the whole
+*> document once that block's closing tag (the next dated Cube, or
+*> end of document) is reached, is skipped over. If the feed has more
+*> currencies than the table can hold, parsing stops and
+*> ecb-rate-status-too-many-currencies is set rather than running the
+*> table index past its bound.
+*>
+*> @param l-xml XML document string
+*> @param l-date Target date, "yyyy-mm-dd", matched against each
+*> Cube's time="..." attribute
+*> @return l-list ecb-rate-status (0 ok, 1 too many currencies, 2
+*> l-date not found in the document) and a pointer to the list of up
+*> to 64 [pic x(3), pic 9(7)V9(8)] elements
+*>*
+identification division.
+function-id. xml-ecb-rates.
+environment division.
+configuration section.
+repository. function all intrinsic.
+data division.
+working-storage section.
+    01 ws-xml-pointer usage binary-long unsigned.
+    01 ws-xml-length usage binary-long unsigned.
+    01 ws-awaiting-rate pic x value "N".
+        88 ws-awaiting-rate-yes value "Y".
+    01 ws-in-target-cube pic x value "N".
+        88 ws-in-target-cube-yes value "Y".
+    01 ws-found-target-cube pic x value "N".
+        88 ws-found-target-cube-yes value "Y".
+    01 ws-pending-currency pic x(3).
+    01 ws-num-start usage binary-long unsigned.
+    01 ws-num-idx usage binary-long unsigned.
+    01 ws-num-len usage binary-long unsigned.
+    01 ws-ecb-rate-list.
+        copy "ecbratetb.cpy".
+linkage section.
+    01 l-xml pic x any length.
+    01 l-date pic x(10).
+    01 l-list.
+        copy "ecbrates.cpy".
+procedure division using l-xml, l-date returning l-list.
+    initialize l-list.
+    set ecb-rate-status-ok to true.
+    set ecb-rate-table to address of ws-ecb-rate-list.
+    move 0 to ecb-rate-count.
+    move "N" to ws-awaiting-rate.
+    move "N" to ws-in-target-cube.
+    move "N" to ws-found-target-cube.
+    move 1 to ws-xml-pointer.
+    compute ws-xml-length = byte-length(l-xml).
+    perform until ws-xml-pointer > ws-xml-length
+               or ecb-rate-status-too-many-currencies
+        evaluate true
+        when ws-xml-pointer + 21 <= ws-xml-length
+             and l-xml(ws-xml-pointer:12) = '<Cube time="'
+            *> a dated Cube block starts here -- once we've already
+            *> collected the target date's currencies, the next one
+            *> marks the end of that block, so stop rather than
+            *> scanning the rest of the time series for nothing
+            if ws-found-target-cube-yes
+                exit perform
+            end-if
+            if l-xml(ws-xml-pointer + 12:10) = l-date
+                set ws-in-target-cube-yes to true
+                set ws-found-target-cube-yes to true
+            end-if
+            add 24 to ws-xml-pointer
+        when ws-in-target-cube-yes
+             and not ws-awaiting-rate-yes
+             and ws-xml-pointer + 12 <= ws-xml-length
+             and l-xml(ws-xml-pointer:10) = 'currency="'
+            move l-xml(ws-xml-pointer + 10:3) to ws-pending-currency
+            set ws-awaiting-rate-yes to true
+            add 14 to ws-xml-pointer
+        when ws-in-target-cube-yes
+             and ws-awaiting-rate-yes
+             and ws-xml-pointer + 5 <= ws-xml-length
+             and l-xml(ws-xml-pointer:6) = 'rate="'
+            compute ws-num-start = ws-xml-pointer + 6
+            move 0 to ws-num-len
+            set ws-num-idx to ws-num-start
+            perform until l-xml(ws-num-idx:1) = '"'
+                       or ws-num-idx > ws-xml-length
+                add 1 to ws-num-len
+                set ws-num-idx up by 1
+            end-perform
+            if ws-num-idx > ws-xml-length
+                *> malformed/truncated rate="..." with no closing
+                *> quote -- stop rather than reading past l-xml
+                exit perform
+            end-if
+            if ecb-rate-count >= ecb-max-currencies
+                set ecb-rate-status-too-many-currencies to true
+                exit perform
+            end-if
+            add 1 to ecb-rate-count
+            move ws-pending-currency to ecb-currency(ecb-rate-count)
+            compute ecb-rate(ecb-rate-count) =
+                function numval(l-xml(ws-num-start:ws-num-len))
+            move "N" to ws-awaiting-rate
+            compute ws-xml-pointer = ws-num-idx + 1
+        when other
+            add 1 to ws-xml-pointer
+        end-evaluate
+    end-perform.
+    if not ws-found-target-cube-yes
+       and not ecb-rate-status-too-many-currencies
+        set ecb-rate-status-date-not-found to true
+    end-if.
+end function xml-ecb-rates.
+
+*>*
+*> Look up the rate for one currency in a list returned by
+*> csv-ecb-rates or xml-ecb-rates, instead of every caller writing
+*> its own perform-varying scan over l-list.
+*>
+*> @param l-list List returned by csv-ecb-rates / xml-ecb-rates
+*> @param l-currency Currency code to look up, e.g. "USD"
+*> @return Rate for l-currency, or 0 if not found or l-list has
+*> ecb-rate-status-too-many-currencies set
+*>*
+identification division.
+function-id. ecb-rate-for-currency.
+environment division.
+configuration section.
+data division.
+working-storage section.
+    01 ws-ecb-rate-list based.
+        copy "ecbratetb.cpy".
+linkage section.
+    01 l-list.
+        copy "ecbrates.cpy".
+    01 l-currency pic x(3).
+    01 l-result pic 9(7)v9(8).
+procedure division using l-list, l-currency returning l-result.
+    move 0 to l-result.
+    if not ecb-rate-status-ok
+        goback
+    end-if.
+    set address of ws-ecb-rate-list to ecb-rate-table.
+    perform varying ecb-rate-idx from 1 by 1 until ecb-rate-idx > ecb-rate-count
+        if ecb-currency(ecb-rate-idx) = l-currency
+            move ecb-rate(ecb-rate-idx) to l-result
+            exit perform
+        end-if
+    end-perform.
+end function ecb-rate-for-currency.
