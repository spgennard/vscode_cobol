@@ -0,0 +1,17 @@
+      *>**
+      *>  ECB exchange-rate list handle, returned by csv-ecb-rates and
+      *>  xml-ecb-rates and accepted by ecb-rate-for-currency.
+      *>
+      *>  ecb-rate-table points at a working-storage group built from
+      *>  ecbratetb.cpy; consumers SET ADDRESS OF a based copy of that
+      *>  same copybook onto it to read the entries back out.
+      *>
+      *>  Include under an 01-level group, e.g.
+      *>      01 l-list.
+      *>          copy "ecbrates.cpy".
+      *>**
+           05 ecb-rate-status usage binary-char unsigned.
+               88 ecb-rate-status-ok                  value 0.
+               88 ecb-rate-status-too-many-currencies  value 1.
+               88 ecb-rate-status-date-not-found       value 2.
+           05 ecb-rate-table usage pointer.
